@@ -0,0 +1,8 @@
+*> Registro de producto compartido por los programas de precios
+*> y reportes (ejercicio_3.5 y los reportes que leen el mismo
+*> archivo de productos).
+01 PRODUCTO-REC.
+    05 COD-PRODUCTO        PIC X(10).
+    05 TIPO-PRODUCTO       PIC X(2).
+    05 PRECIO              PIC 9(7)V99.
+    05 IMPUESTO            PIC 9(7)V99.
