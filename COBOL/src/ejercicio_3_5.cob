@@ -1,28 +1,209 @@
-* Referencia: PROCEDURE DIVISION statements (https://www.ibm.com/docs/en/cobol-zos/6.4?topic=division-procedure-statements)
-* Referencia: Reading records from a file (https://www.ibm.com/docs/en/cobol-aix/5.1?topic=files-reading-records-from-file)
+*> Referencia: PROCEDURE DIVISION statements (https://www.ibm.com/docs/en/cobol-zos/6.4?topic=division-procedure-statements)
+*> Referencia: Reading records from a file (https://www.ibm.com/docs/en/cobol-aix/5.1?topic=files-reading-records-from-file)
 
 IDENTIFICATION DIVISION.
-Program-ID.    ejercicio_3.5.
+Program-ID.    ejercicio_3_5.
 Author.        Armando Hernandez.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCHIVO-PRODUCTOS ASSIGN TO "productos.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ARCHIVO-EXCEPCIONES ASSIGN TO "PRODUCTOS-EXCEPCIONES.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ARCHIVO-AJUSTADOS ASSIGN TO "PRODUCTOS-AJUSTADOS.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL ARCHIVO-CHECKPOINT ASSIGN TO "EJERCICIO35-CHECKPOINT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ARCHIVO-PRODUCTOS.
+COPY PRODUCTO.
+
+FD ARCHIVO-EXCEPCIONES.
+01 EXCEPCION-RECORD.
+    05 EXC-NUM-LINEA       PIC 9(6).
+    05 EXC-SEP-1           PIC X(1).
+    05 EXC-COD-PRODUCTO    PIC X(10).
+    05 EXC-SEP-2           PIC X(1).
+    05 EXC-TIPO-PRODUCTO   PIC X(2).
+
+FD ARCHIVO-AJUSTADOS.
+01 AJUSTADO-RECORD.
+    05 AJ-COD-PRODUCTO     PIC X(10).
+    05 AJ-TIPO-PRODUCTO    PIC X(2).
+    05 AJ-PRECIO           PIC 9(7)V99.
+    05 AJ-IMPUESTO         PIC 9(7)V99.
+
+FD ARCHIVO-CHECKPOINT.
+01 CHECKPOINT-RECORD.
+    05 CHECKPOINT-COUNT          PIC 9(6).
+    05 CHECKPOINT-SEP-1          PIC X(1).
+    05 CHECKPOINT-TOTAL-ORIGINAL PIC 9(9)V99.
+    05 CHECKPOINT-SEP-2          PIC X(1).
+    05 CHECKPOINT-TOTAL-AJUSTADO PIC 9(9)V99.
+    05 CHECKPOINT-SEP-3          PIC X(1).
+    05 CHECKPOINT-TOTAL-IMPUESTO PIC 9(9)V99.
+
+WORKING-STORAGE SECTION.
+01 SWITCHES.
+    05 SWITCH PIC X(1) VALUE "N".
+01 CONTADORES.
+    05 CONTADOR-REGISTROS      PIC 9(6) VALUE ZEROES.
+    05 WS-RESUME-COUNT         PIC 9(6) VALUE ZEROES.
+    05 WS-INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+01 TOTALES.
+    05 TOTAL-PRECIO-ORIGINAL   PIC 9(9)V99 VALUE ZEROES.
+    05 TOTAL-PRECIO-AJUSTADO   PIC 9(9)V99 VALUE ZEROES.
+    05 TOTAL-IMPUESTO          PIC 9(9)V99 VALUE ZEROES.
+
 PROCEDURE DIVISION.
-    OPEN INPUT archivo.
-
-       IF TIPO-PRODUCTO = 'P1' THEN
-          MULTIPLY 1.1 BY PRECIO
-       ELSE
-          IF TIPO-PRODUCTO = 'P2' THEN
-              MULTIPLY 1.2 BY PRECIO
-          ELSE
-              MULTIPLY 0.75 BY PRECIO
-              MULTIPLY 1.3 BY IMPUESTO
-          END-IF
-       END-IF
-
-       DISPLAY "TIPO-PRODUCTO: " TIPO-PRODUCTO
-       DISPLAY "Precio: " PRECIO
-       DISPLAY "IMPUESTO: " IMPUESTO
-
-    CLOSE archivo.
-    STOP RUN.
-
-       
\ No newline at end of file
+
+000-MAIN.
+    PERFORM 100-INITIALIZE.
+    PERFORM 200-PROCESS-RECORDS
+        UNTIL SWITCH = "Y".
+    PERFORM 900-FINALIZE.
+    GOBACK.
+
+100-INITIALIZE.
+    PERFORM 110-LEER-CHECKPOINT.
+    OPEN INPUT ARCHIVO-PRODUCTOS.
+    IF WS-RESUME-COUNT > 0 THEN
+        *> Se está reanudando una corrida que abendo a la mitad: se
+        *> conserva lo que la corrida anterior ya había escrito.
+        OPEN EXTEND ARCHIVO-EXCEPCIONES
+        OPEN EXTEND ARCHIVO-AJUSTADOS
+    ELSE
+        OPEN OUTPUT ARCHIVO-EXCEPCIONES
+        OPEN OUTPUT ARCHIVO-AJUSTADOS
+    END-IF.
+    PERFORM 120-OMITIR-PROCESADOS.
+    IF SWITCH NOT = "Y" THEN
+        READ ARCHIVO-PRODUCTOS
+            AT END
+                MOVE "Y" TO SWITCH
+            NOT AT END
+                COMPUTE CONTADOR-REGISTROS = CONTADOR-REGISTROS + 1
+        END-READ
+    END-IF.
+
+110-LEER-CHECKPOINT.
+    *> El checkpoint guarda no solo el punto de reanudacion sino los
+    *> totales de control acumulados hasta ese punto: TOTALES arranca
+    *> en cero con cada corrida, asi que sin esto una corrida reanudada
+    *> terminaria reportando totales de solo los registros posteriores
+    *> al checkpoint en vez del archivo completo.
+    OPEN INPUT ARCHIVO-CHECKPOINT.
+    READ ARCHIVO-CHECKPOINT
+        AT END
+            MOVE ZEROES TO WS-RESUME-COUNT
+        NOT AT END
+            MOVE CHECKPOINT-COUNT TO WS-RESUME-COUNT
+            MOVE CHECKPOINT-TOTAL-ORIGINAL TO TOTAL-PRECIO-ORIGINAL
+            MOVE CHECKPOINT-TOTAL-AJUSTADO TO TOTAL-PRECIO-AJUSTADO
+            MOVE CHECKPOINT-TOTAL-IMPUESTO TO TOTAL-IMPUESTO
+    END-READ.
+    CLOSE ARCHIVO-CHECKPOINT.
+
+120-OMITIR-PROCESADOS.
+    *> Reprocesa el archivo hasta el punto marcado por el ultimo
+    *> checkpoint, para reanudar una corrida que abendo a la mitad.
+    *> Si el archivo actual tiene menos registros que el checkpoint
+    *> (por ejemplo, se reemplazo por uno mas corto), se llega a fin
+    *> de archivo aqui mismo: se marca SWITCH para que 100-INITIALIZE
+    *> no intente una segunda lectura sobre un archivo ya agotado.
+    PERFORM UNTIL CONTADOR-REGISTROS >= WS-RESUME-COUNT
+        READ ARCHIVO-PRODUCTOS
+            AT END
+                MOVE WS-RESUME-COUNT TO CONTADOR-REGISTROS
+                MOVE "Y" TO SWITCH
+            NOT AT END
+                COMPUTE CONTADOR-REGISTROS = CONTADOR-REGISTROS + 1
+        END-READ
+    END-PERFORM.
+
+200-PROCESS-RECORDS.
+
+    ADD PRECIO TO TOTAL-PRECIO-ORIGINAL.
+
+    IF TIPO-PRODUCTO = 'P1' THEN
+        MULTIPLY 1.1 BY PRECIO
+        MULTIPLY 1.1 BY IMPUESTO
+        PERFORM 220-REGISTRAR-AJUSTE
+    ELSE
+        IF TIPO-PRODUCTO = 'P2' THEN
+            MULTIPLY 1.2 BY PRECIO
+            MULTIPLY 1.2 BY IMPUESTO
+            PERFORM 220-REGISTRAR-AJUSTE
+        ELSE
+            PERFORM 210-REGISTRAR-EXCEPCION
+        END-IF
+    END-IF.
+
+    IF FUNCTION MOD(CONTADOR-REGISTROS, WS-INTERVALO-CHECKPOINT) = 0 THEN
+        PERFORM 230-ESCRIBIR-CHECKPOINT
+    END-IF.
+
+    READ ARCHIVO-PRODUCTOS
+        AT END
+            MOVE "Y" TO SWITCH
+        NOT AT END
+            COMPUTE CONTADOR-REGISTROS = CONTADOR-REGISTROS + 1
+    END-READ.
+
+210-REGISTRAR-EXCEPCION.
+    DISPLAY "TIPO-PRODUCTO no reconocido: " TIPO-PRODUCTO
+    MOVE CONTADOR-REGISTROS TO EXC-NUM-LINEA
+    MOVE SPACE TO EXC-SEP-1
+    MOVE COD-PRODUCTO TO EXC-COD-PRODUCTO
+    MOVE SPACE TO EXC-SEP-2
+    MOVE TIPO-PRODUCTO TO EXC-TIPO-PRODUCTO
+    WRITE EXCEPCION-RECORD.
+
+220-REGISTRAR-AJUSTE.
+    DISPLAY "TIPO-PRODUCTO: " TIPO-PRODUCTO
+    DISPLAY "Precio: " PRECIO
+    DISPLAY "IMPUESTO: " IMPUESTO
+    ADD PRECIO TO TOTAL-PRECIO-AJUSTADO
+    ADD IMPUESTO TO TOTAL-IMPUESTO
+    MOVE COD-PRODUCTO TO AJ-COD-PRODUCTO
+    MOVE TIPO-PRODUCTO TO AJ-TIPO-PRODUCTO
+    MOVE PRECIO TO AJ-PRECIO
+    MOVE IMPUESTO TO AJ-IMPUESTO
+    WRITE AJUSTADO-RECORD.
+
+230-ESCRIBIR-CHECKPOINT.
+    OPEN OUTPUT ARCHIVO-CHECKPOINT.
+    MOVE CONTADOR-REGISTROS TO CHECKPOINT-COUNT.
+    MOVE SPACE TO CHECKPOINT-SEP-1.
+    MOVE TOTAL-PRECIO-ORIGINAL TO CHECKPOINT-TOTAL-ORIGINAL.
+    MOVE SPACE TO CHECKPOINT-SEP-2.
+    MOVE TOTAL-PRECIO-AJUSTADO TO CHECKPOINT-TOTAL-AJUSTADO.
+    MOVE SPACE TO CHECKPOINT-SEP-3.
+    MOVE TOTAL-IMPUESTO TO CHECKPOINT-TOTAL-IMPUESTO.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE ARCHIVO-CHECKPOINT.
+
+240-LIMPIAR-CHECKPOINT.
+    *> La corrida llegó a fin de archivo con normalidad: se trunca el
+    *> checkpoint a cero para que la próxima corrida no reanude a la
+    *> mitad de lo que sea un archivo nuevo.
+    OPEN OUTPUT ARCHIVO-CHECKPOINT.
+    CLOSE ARCHIVO-CHECKPOINT.
+
+900-FINALIZE.
+    CLOSE ARCHIVO-PRODUCTOS.
+    CLOSE ARCHIVO-EXCEPCIONES.
+    CLOSE ARCHIVO-AJUSTADOS.
+    PERFORM 240-LIMPIAR-CHECKPOINT.
+    DISPLAY "=== TOTALES DE CONTROL ===".
+    DISPLAY "REGISTROS PROCESADOS  : " CONTADOR-REGISTROS.
+    DISPLAY "PRECIO TOTAL ORIGINAL : " TOTAL-PRECIO-ORIGINAL.
+    DISPLAY "PRECIO TOTAL AJUSTADO : " TOTAL-PRECIO-AJUSTADO.
+    DISPLAY "IMPUESTO TOTAL        : " TOTAL-IMPUESTO.
