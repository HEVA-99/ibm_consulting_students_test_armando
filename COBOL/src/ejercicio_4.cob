@@ -14,18 +14,69 @@ FILE-CONTROL.
     SELECT IN-FILE ASSIGN TO "palabras.txt"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+    SELECT OPTIONAL REJECT-FILE ASSIGN TO "PALABRAS-REJECT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL LEDGER-FILE ASSIGN TO "PALABRAS-LEDGER.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "EJERCICIO4-CHECKPOINT.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 FILE SECTION.
-FD IN-FILE.
+FD IN-FILE
+    RECORD IS VARYING IN SIZE FROM 1 TO 2000 CHARACTERS
+    DEPENDING ON WS-LINE-LEN.
 01 IN-RECORD.
-    05 FILE-LINE PIC X(10).
+    05 FILE-LINE PIC X(2000).
+
+FD REJECT-FILE.
+01 REJECT-RECORD.
+    05 REJ-FECHA           PIC X(10).
+    05 REJ-SEP-0           PIC X(1).
+    05 REJ-NUM-LINEA       PIC 9(6).
+    05 REJ-SEP-1           PIC X(1).
+    05 REJ-CONTENIDO       PIC X(60).
+
+FD LEDGER-FILE.
+01 LEDGER-RECORD.
+    05 LEDGER-FECHA        PIC X(10).
+    05 LEDGER-SEP-1        PIC X(1).
+    05 LEDGER-TOTAL        PIC 9(6).
+    05 LEDGER-SEP-2        PIC X(1).
+    05 LEDGER-INICIAL-A    PIC 9(6).
+    05 LEDGER-SEP-3        PIC X(1).
+    05 LEDGER-RECHAZOS     PIC 9(6).
+    05 LEDGER-SEP-4        PIC X(1).
+    05 LEDGER-TRUNCAMIENTOS PIC 9(6).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    05 CHECKPOINT-COUNT         PIC 9(6).
+    05 CHECKPOINT-SEP-1         PIC X(1).
+    05 CHECKPOINT-RECHAZOS      PIC 9(6).
+    05 CHECKPOINT-SEP-2         PIC X(1).
+    05 CHECKPOINT-TRUNCAMIENTOS PIC 9(6).
+    05 CHECKPOINT-SEP-3         PIC X(1).
+    05 CHECKPOINT-LETRAS OCCURS 26 TIMES PIC 9(6).
 
 WORKING-STORAGE SECTION.
+01 WS-LINE-LEN PIC 9(4) VALUE ZEROES.
+01 WS-LINE-BUFFER PIC X(2000) VALUE SPACES.
 01 SWITCHES.
-    05 SWITCH PIC X(1) VALUE "N".
+    05 SWITCH              PIC X(1) VALUE "N".
+    05 TRUNCATION-FLAG     PIC X(1) VALUE "N".
 01 COUNTERS.
-    05 COUNTER PIC 9(3) VALUE ZEROES.
-    05 LETTER-COUNTER PIC 9(3) VALUE ZEROES.
+    05 COUNTER             PIC 9(6) VALUE ZEROES.
+    05 RECHAZO-COUNTER     PIC 9(6) VALUE ZEROES.
+    05 TRUNCACION-COUNTER  PIC 9(6) VALUE ZEROES.
+    05 LETRA-CONTEO OCCURS 26 TIMES PIC 9(6) VALUE ZEROES.
+01 WS-INDICE PIC 9(2).
+01 WS-RESUME-COUNT PIC 9(6) VALUE ZEROES.
+01 WS-INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+01 WS-FECHA-HOY PIC X(8).
+01 WS-FECHA-LEDGER PIC X(10).
 
 PROCEDURE DIVISION.
 
@@ -33,37 +84,181 @@ PROCEDURE DIVISION.
     PERFORM 100-INITIALIZE.
     PERFORM 200-PROCESS-RECORDS
         UNTIL SWITCH = "Y".
-    STOP RUN.
+    PERFORM 900-FINALIZE.
+    GOBACK.
 
 100-INITIALIZE.
+    PERFORM 105-CALCULAR-FECHA.
+    PERFORM 110-LEER-CHECKPOINT.
     OPEN INPUT IN-FILE.
-    READ IN-FILE
+    OPEN EXTEND REJECT-FILE.
+    PERFORM 120-OMITIR-PROCESADOS.
+    IF SWITCH NOT = "Y" THEN
+        READ IN-FILE
+            AT END
+                MOVE "Y" TO SWITCH
+            NOT AT END
+                COMPUTE COUNTER = COUNTER + 1
+                PERFORM 130-CARGAR-BUFFER
+        END-READ
+    END-IF.
+
+105-CALCULAR-FECHA.
+    *> Fecha de la corrida, usada tanto en el reject file (para poder
+    *> distinguir rechazos de corridas distintas una vez acumulados)
+    *> como en el renglon del ledger que se escribe al finalizar.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY.
+    STRING WS-FECHA-HOY(1:4) DELIMITED BY SIZE
+           "-"               DELIMITED BY SIZE
+           WS-FECHA-HOY(5:2)  DELIMITED BY SIZE
+           "-"               DELIMITED BY SIZE
+           WS-FECHA-HOY(7:2)  DELIMITED BY SIZE
+        INTO WS-FECHA-LEDGER.
+
+110-LEER-CHECKPOINT.
+    *> El checkpoint guarda no solo el punto de reanudacion sino los
+    *> acumulados hasta ese punto: los contadores de WORKING-STORAGE
+    *> arrancan en cero con cada corrida, asi que sin esto una corrida
+    *> reanudada terminaria con RECHAZO-COUNTER/TRUNCACION-COUNTER/
+    *> LETRA-CONTEO reflejando solo los registros posteriores al
+    *> checkpoint en vez del archivo completo.
+    OPEN INPUT CHECKPOINT-FILE.
+    READ CHECKPOINT-FILE
         AT END
-            MOVE "Y" TO SWITCH
+            MOVE ZEROES TO WS-RESUME-COUNT
         NOT AT END
-            COMPUTE COUNTER = COUNTER + 1
+            MOVE CHECKPOINT-COUNT TO WS-RESUME-COUNT
+            MOVE CHECKPOINT-RECHAZOS TO RECHAZO-COUNTER
+            MOVE CHECKPOINT-TRUNCAMIENTOS TO TRUNCACION-COUNTER
+            PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 26
+                MOVE CHECKPOINT-LETRAS(WS-INDICE) TO LETRA-CONTEO(WS-INDICE)
+            END-PERFORM
     END-READ.
+    CLOSE CHECKPOINT-FILE.
+
+120-OMITIR-PROCESADOS.
+    *> Reprocesa el archivo hasta el punto marcado por el ultimo
+    *> checkpoint, para reanudar una corrida que abendo a la mitad.
+    *> Si el archivo actual tiene menos registros que el checkpoint
+    *> (por ejemplo, se reemplazo por uno mas corto), se llega a fin
+    *> de archivo aqui mismo: se marca SWITCH para que 100-INITIALIZE
+    *> no intente una segunda lectura sobre un archivo ya agotado.
+    PERFORM UNTIL COUNTER >= WS-RESUME-COUNT
+        READ IN-FILE
+            AT END
+                MOVE WS-RESUME-COUNT TO COUNTER
+                MOVE "Y" TO SWITCH
+            NOT AT END
+                COMPUTE COUNTER = COUNTER + 1
+        END-READ
+    END-PERFORM.
+
+130-CARGAR-BUFFER.
+    *> Copia solo los bytes realmente leidos: mas alla de WS-LINE-LEN
+    *> el registro VARYING puede conservar basura del renglon previo.
+    MOVE SPACES TO WS-LINE-BUFFER.
+    IF WS-LINE-LEN > 0 THEN
+        MOVE FILE-LINE(1:WS-LINE-LEN) TO WS-LINE-BUFFER
+    END-IF.
 
 200-PROCESS-RECORDS.
 
-    IF FILE-LINE IS ALPHABETIC THEN
-        IF FILE-LINE = SPACES THEN
+    *> El registro se ensanchó a 2000 caracteres (muy por encima de
+    *> cualquier palabra real) precisamente para que este limite no se
+    *> alcance nunca en un archivo de palabras legitimo: si se alcanza,
+    *> es una linea verdaderamente anomala y no una palabra truncada.
+    MOVE "N" TO TRUNCATION-FLAG.
+    IF WS-LINE-LEN = 2000 THEN
+        MOVE "Y" TO TRUNCATION-FLAG
+        COMPUTE TRUNCACION-COUNTER = TRUNCACION-COUNTER + 1
+        DISPLAY "LINEA " COUNTER ": posible truncamiento (linea alcanzó el tamaño máximo del registro)."
+    END-IF.
+
+    IF WS-LINE-BUFFER IS ALPHABETIC THEN
+        IF WS-LINE-BUFFER = SPACES THEN
             DISPLAY "LINEA " COUNTER ": está vacía."
-        ELSE            
-            IF FILE-LINE(1:1) = "A" THEN
-                COMPUTE LETTER-COUNTER = LETTER-COUNTER + 1
-                DISPLAY "LINEA " COUNTER ": " FILE-LINE
+        ELSE
+            COMPUTE WS-INDICE = FUNCTION ORD(FUNCTION UPPER-CASE(WS-LINE-BUFFER(1:1))) - FUNCTION ORD("A") + 1
+            IF WS-INDICE >= 1 AND WS-INDICE <= 26 THEN
+                COMPUTE LETRA-CONTEO(WS-INDICE) = LETRA-CONTEO(WS-INDICE) + 1
+            END-IF
+            IF WS-LINE-BUFFER(1:1) = "A" THEN
+                DISPLAY "LINEA " COUNTER ": " WS-LINE-BUFFER
             END-IF
         END-IF
     ELSE
-        DISPLAY "LINEA " COUNTER ": no es alfabética."
+        PERFORM 210-REGISTRAR-RECHAZO
+    END-IF.
+
+    IF FUNCTION MOD(COUNTER, WS-INTERVALO-CHECKPOINT) = 0 THEN
+        PERFORM 230-ESCRIBIR-CHECKPOINT
     END-IF.
-    
+
     READ IN-FILE
         AT END
             MOVE "Y" TO SWITCH
-            DISPLAY "PALABRAS CON 'A' inicial: " LETTER-COUNTER
+            DISPLAY "PALABRAS CON 'A' inicial: " LETRA-CONTEO(1)
             DISPLAY "PALABRAS TOTALES: " COUNTER
         NOT AT END
             COMPUTE COUNTER = COUNTER + 1
+            PERFORM 130-CARGAR-BUFFER
     END-READ.
+
+210-REGISTRAR-RECHAZO.
+    DISPLAY "LINEA " COUNTER ": no es alfabética."
+    COMPUTE RECHAZO-COUNTER = RECHAZO-COUNTER + 1
+    MOVE WS-FECHA-LEDGER TO REJ-FECHA
+    MOVE SPACE TO REJ-SEP-0
+    MOVE COUNTER TO REJ-NUM-LINEA
+    MOVE SPACE TO REJ-SEP-1
+    MOVE WS-LINE-BUFFER TO REJ-CONTENIDO
+    WRITE REJECT-RECORD.
+
+230-ESCRIBIR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE COUNTER TO CHECKPOINT-COUNT.
+    MOVE SPACE TO CHECKPOINT-SEP-1.
+    MOVE RECHAZO-COUNTER TO CHECKPOINT-RECHAZOS.
+    MOVE SPACE TO CHECKPOINT-SEP-2.
+    MOVE TRUNCACION-COUNTER TO CHECKPOINT-TRUNCAMIENTOS.
+    MOVE SPACE TO CHECKPOINT-SEP-3.
+    PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 26
+        MOVE LETRA-CONTEO(WS-INDICE) TO CHECKPOINT-LETRAS(WS-INDICE)
+    END-PERFORM.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+240-LIMPIAR-CHECKPOINT.
+    *> La corrida llegó a fin de archivo con normalidad: se trunca el
+    *> checkpoint a cero para que la próxima corrida no reanude a la
+    *> mitad de lo que sea un archivo nuevo.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+900-FINALIZE.
+    CLOSE IN-FILE.
+    CLOSE REJECT-FILE.
+    PERFORM 240-LIMPIAR-CHECKPOINT.
+    DISPLAY "=== DISTRIBUCIÓN DE LETRA INICIAL (A-Z) ===".
+    PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 26
+        DISPLAY "  " FUNCTION CHAR(FUNCTION ORD("A") + WS-INDICE - 1) ": " LETRA-CONTEO(WS-INDICE)
+    END-PERFORM.
+    DISPLAY "PALABRAS RECHAZADAS (no alfabéticas): " RECHAZO-COUNTER.
+    DISPLAY "LINEAS TRUNCADAS (posible perdida de datos): " TRUNCACION-COUNTER.
+    PERFORM 910-ACTUALIZAR-LEDGER.
+
+910-ACTUALIZAR-LEDGER.
+    *> Un renglón por corrida en el libro de control diario, para
+    *> comparar volúmenes procesados entre un día y otro.
+    OPEN EXTEND LEDGER-FILE.
+    MOVE WS-FECHA-LEDGER TO LEDGER-FECHA.
+    MOVE SPACE TO LEDGER-SEP-1.
+    MOVE COUNTER TO LEDGER-TOTAL.
+    MOVE SPACE TO LEDGER-SEP-2.
+    MOVE LETRA-CONTEO(1) TO LEDGER-INICIAL-A.
+    MOVE SPACE TO LEDGER-SEP-3.
+    MOVE RECHAZO-COUNTER TO LEDGER-RECHAZOS.
+    MOVE SPACE TO LEDGER-SEP-4.
+    MOVE TRUNCACION-COUNTER TO LEDGER-TRUNCAMIENTOS.
+    WRITE LEDGER-RECORD.
+    CLOSE LEDGER-FILE.
