@@ -0,0 +1,21 @@
+*> Driver de lote: ejecuta el conteo de palabras y el ajuste de
+*> precios en secuencia fija, tal como se venian corriendo a mano.
+*> Cada subprograma mantiene su propio archivo de checkpoint, asi
+*> que si una corrida grande abenda a la mitad basta con volver a
+*> lanzar este driver (o el subprograma suelto) para reanudar desde
+*> el ultimo registro marcado.
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ejercicio_batch.
+AUTHOR. Armando Hernandez.
+
+PROCEDURE DIVISION.
+
+000-MAIN.
+    DISPLAY "=== INICIO DE LOTE: ejercicio_4 + ejercicio_3.5 ===".
+    CALL "ejercicio_4"
+    END-CALL.
+    CALL "ejercicio_3_5"
+    END-CALL.
+    DISPLAY "=== FIN DE LOTE ===".
+    STOP RUN.
